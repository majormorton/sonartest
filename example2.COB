@@ -1,106 +1,441 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXAMPLE2.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OLD-FILE ASSIGN TO DISK1
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE  IS SEQUENTIAL
-           FILE STATUS  IS WS-FS-OLD.
-           SELECT NEW-FILE ASSIGN TO DISK2
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE  IS SEQUENTIAL
-           FILE STATUS  IS WS-FS-NEW.
-           SELECT OLD-FILE ASSIGN TO DISK1
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE  IS SEQUENTIAL
-           FILE STATUS  IS WS-FS-PARM.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  OLD-FILE
-           RECORD CONTAINS 80 CHARACTERS.
-       FD  NEW-FILE
-           RECORD CONTAINS 80 CHARACTERS.
-       FD  PARM-FILE
-           RECORD CONTAINS 80 CHARACTERS.
-       WORKING-STORAGE SECTION.
-       77  WS-FS-OLD                   PIC X(02).
-       77  WS-FS-NEW                   PIC X(02).
-       77  WS-FS-PARM                  PIC X(02).
-       01  WS-PARAMETERS.
-           05 WS-PARM-CATEGORY         PIC X(10).
-           05 WS-PARM-RATE             PIC 99.99.
-       77  WS-TABLE-LIMIT  VALUE 200   PIC 999.
-       01  WS-RATE-TABLE.
-           05 WS-RATE-ROW              PIC X(10) OCCURS 200 TIMES.
-              10 WS-TBL-CATEGORY       PIC X(10).
-              10 WS-TBL-RATE           PIC 99.99.
-       77  WS-INDEX                    PIC 999.
-       01  WS-CUST-RECORD.
-           05 WS-CUST-ID               PIC XX9999.
-           05 WS-CUST-NAME             PIC X(20).
-           05 WS-CUST-BALANCE          PIC 99999.99.
-           05 WS-CUST-LIMIT            PIC 99999.99.
-           05 WS-CUST-STATUS           PIC X(10).
-           05 WS-CUST-CATEGORY         PIC X(10).
-           05 WS-CUST-RATE             PIC 99.99.
-           05 WS-CUST-PAYMENT-HISTORY  PIC 999.
-           05 FILLER                   PIC X(10).
-
-       PROCEDURE DIVISION.
-       A001-INIT.
-           OPEN INPUT  OLD-FILE.
-           OPEN OUTPUT NEW-FILE.
-           OPEN INPUT  PARM-FILE.
-           PERFORM A002-LOAD-TABLE.
-           CLOSE PARM-FILE.
-           GO TO A003-GET-CUST-RECORD.
-       A002-LOAD-TABLE.
-           PERFORM
-               READ PARM-FILE INTO WS-PARAMETERS
-                   AT END EXIT PERFORM
-               ADD 1 to WS-INDEX
-               IF WS-INDEX > WS-TABLE-LIMIT THEN
-                   DISPLAY "TABLE LOAD ERROR"
-                   STOP RUN
-               END-IF
-               MOVE WS-PARAMETERS TO WS-RATE-ROW(WS-INDEX)
-           END-PERFORM.
-       A003-GET-CUST-RECORD.
-           READ OLD-FILE INTO WS-CUST-RECORD
-               AT END GO TO A008-TERM.
-       A004-CHECK-LIMIT.
-           IF WS-CUST-STATUS="SUSPEND" THEN
-               IF WS-CUST-BALANCE <= WS-CUST-LIMIT THEN
-                   MOVE "ACTIVE" TO WS-CUST-STATUS
-               END-IF
-           ELSEIF WS-CUST-BALANCE GREATER THAN WS-CUST-LIMIT THEN
-               MOVE "SUSPEND" TO WS-CUST-STATUS
-           END-IF.
-       A005-CHECK-PMT-HISTORY.
-           EVALUATE TRUE
-               WHEN WS-CUST-PAYMENT-HISTORY > .90
-                   WS-CUST-CATEGORY = "PREFERRED"
-               WHEN WS-CUST-PAYMENT-HISTORY > .60
-                   WS-CUST-CATEGORY = "REGULAR"
-               WHEN WS-CUST-PAYMENT-HISTORY > .30
-                   WS-CUST-CATEGORY = "MARGINAL"
-               WHEN OTHER
-                   WS-CUST-CATEGORY = "DECLINED"
-           END-EVALUATE.
-       A006-SET-RATE.
-           SEARCH WS-TABLE
-               VARYING WS-INDEX
-               AT END DISPLAY "TABLE SEARCH ERROR"
-               WHEN WS-TBL-CATEGORY(WS-INDEX) = WS-CUST-CATEGORY
-               WS-CUST-RATE = WS-TBL-RATE(WS-INDEX)
-           END-SEARCH.
-       A007-PUT-CUST-RECORD.
-           WRITE NEW-FILE FROM WS-CUST-RECORD.
-           GO TO A003-GET-CUST-RECORD.
-       A008-TERM.
-           CLOSE OLD-FILE.
-           CLOSE NEW-FILE.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXAMPLE2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-FILE ASSIGN TO DISK1
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-OLD.
+           SELECT NEW-FILE ASSIGN TO DISK2
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-NEW.
+           SELECT RATE-FILE ASSIGN TO DISK3
+           ORGANIZATION IS INDEXED
+           ACCESS MODE  IS DYNAMIC
+           RECORD KEY   IS RATE-KEY
+           FILE STATUS  IS WS-FS-RATE.
+           SELECT EXCEPT-FILE ASSIGN TO DISK4
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-EXCPT.
+           SELECT CTL-RPT-FILE ASSIGN TO DISK7
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-CTL.
+           SELECT REJECT-FILE ASSIGN TO DISK5
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-REJ.
+           SELECT CHECKPOINT-FILE ASSIGN TO DISK6
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-CKPT.
+           SELECT CATCHG-FILE ASSIGN TO DISK8
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-CATCHG.
+           SELECT BILL-FILE ASSIGN TO DISK9
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE  IS SEQUENTIAL
+           FILE STATUS  IS WS-FS-BILL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  OLD-RECORD                  PIC X(80).
+       FD  NEW-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  NEW-RECORD                  PIC X(80).
+       FD  RATE-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RATE-RECORD.
+           05 RATE-KEY.
+              10 RATE-CATEGORY         PIC X(10).
+              10 RATE-EFF-DATE         PIC 9(08).
+           05 RATE-RATE                PIC 99.99.
+           05 FILLER                   PIC X(57).
+       FD  EXCEPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPT-RECORD               PIC X(80).
+       FD  CTL-RPT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CTL-RPT-RECORD              PIC X(80).
+       FD  REJECT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REJECT-RECORD               PIC X(80).
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-CUST-ID       PIC XX9999.
+           05 CHECKPOINT-COUNT         PIC 9(07).
+           05 CHECKPOINT-TOTAL-READ    PIC 9(07).
+           05 CHECKPOINT-TOTAL-WRITTEN PIC 9(07).
+           05 CHECKPOINT-TOTAL-REJECTED PIC 9(07).
+           05 CHECKPOINT-TOTAL-CATCHG  PIC 9(07).
+           05 CHECKPOINT-TOTAL-PREFERRED PIC 9(07).
+           05 CHECKPOINT-TOTAL-REGULAR PIC 9(07).
+           05 CHECKPOINT-TOTAL-MARGINAL PIC 9(07).
+           05 CHECKPOINT-TOTAL-DECLINED PIC 9(07).
+           05 CHECKPOINT-TOTAL-BALANCE PIC 9(09)V99.
+       FD  CATCHG-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CATCHG-RECORD               PIC X(80).
+       FD  BILL-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  BILL-RECORD.
+           05 BILL-CUST-ID             PIC XX9999.
+           05 BILL-CUST-NAME           PIC X(20).
+           05 BILL-CUST-RATE           PIC 99.99.
+           05 BILL-CUST-CATEGORY       PIC X(10).
+           05 BILL-CUST-STATUS         PIC X(10).
+           05 FILLER                   PIC X(29).
+
+       WORKING-STORAGE SECTION.
+       77  WS-FS-OLD                   PIC X(02).
+       77  WS-FS-NEW                   PIC X(02).
+       77  WS-FS-RATE                  PIC X(02).
+       77  WS-FS-EXCPT                 PIC X(02).
+       77  WS-FS-CTL                   PIC X(02).
+       77  WS-FS-REJ                   PIC X(02).
+       77  WS-FS-CKPT                  PIC X(02).
+       77  WS-FS-CATCHG                PIC X(02).
+       77  WS-FS-BILL                  PIC X(02).
+       77  WS-RATE-FOUND-SW            PIC X(01) VALUE "N".
+           88 WS-RATE-FOUND                       VALUE "Y".
+           88 WS-RATE-NOT-FOUND                    VALUE "N".
+       77  WS-RATE-SCAN-DONE-SW        PIC X(01) VALUE "N".
+           88 WS-RATE-SCAN-DONE                   VALUE "Y".
+       77  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+       77  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 1000.
+       77  WS-RESTART-SW               PIC X(01) VALUE "N".
+           88 WS-RESTART-RUN                      VALUE "Y".
+           88 WS-NORMAL-RUN                        VALUE "N".
+       77  WS-RESTART-COUNT            PIC 9(07) VALUE ZERO.
+       77  WS-SKIP-COUNT               PIC 9(07) VALUE ZERO.
+       77  WS-CKPT-QUOTIENT            PIC 9(07).
+       77  WS-CKPT-REMAINDER           PIC 9(05).
+       01  WS-CUST-RECORD.
+           05 WS-CUST-ID               PIC XX9999.
+           05 WS-CUST-NAME             PIC X(20).
+           05 WS-CUST-BALANCE          PIC 99999.99.
+           05 WS-CUST-LIMIT            PIC 99999.99.
+           05 WS-CUST-STATUS           PIC X(10).
+           05 WS-CUST-CATEGORY         PIC X(10).
+           05 WS-CUST-RATE             PIC 99.99.
+           05 WS-CUST-PAYMENT-HISTORY  PIC 9V999.
+           05 FILLER                   PIC X(09).
+       01  WS-PRIOR-STATUS             PIC X(10).
+       01  WS-PRIOR-CATEGORY           PIC X(10).
+       01  WS-CATCHG-LINE.
+           05 WS-CATCHG-CUST-ID        PIC X(06).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-CATCHG-CUST-NAME      PIC X(20).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-CATCHG-OLD-CATEGORY   PIC X(10).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-CATCHG-NEW-CATEGORY   PIC X(10).
+           05 FILLER                   PIC X(28) VALUE SPACES.
+       01  WS-BILL-LINE.
+           05 WS-BILL-CUST-ID          PIC XX9999.
+           05 WS-BILL-CUST-NAME        PIC X(20).
+           05 WS-BILL-CUST-RATE        PIC 99.99.
+           05 WS-BILL-CUST-CATEGORY    PIC X(10).
+           05 WS-BILL-CUST-STATUS      PIC X(10).
+           05 FILLER                   PIC X(29) VALUE SPACES.
+       01  WS-EXCEPT-LINE.
+           05 WS-EXCEPT-CUST-ID        PIC X(06).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-EXCEPT-CUST-NAME      PIC X(20).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-EXCEPT-BALANCE        PIC ZZZZ9.99.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-EXCEPT-LIMIT          PIC ZZZZ9.99.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-EXCEPT-OLD-STATUS     PIC X(10).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-EXCEPT-NEW-STATUS     PIC X(10).
+           05 FILLER                   PIC X(08) VALUE SPACES.
+       01  WS-REJECT-LINE.
+           05 WS-REJECT-CUST-ID        PIC X(06).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-REJECT-CUST-NAME      PIC X(20).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 WS-REJECT-CATEGORY       PIC X(10).
+           05 FILLER                   PIC X(40) VALUE SPACES.
+       01  WS-CONTROL-TOTALS.
+           05 WS-TOTAL-READ            PIC 9(07) VALUE ZERO.
+           05 WS-TOTAL-WRITTEN         PIC 9(07) VALUE ZERO.
+           05 WS-TOTAL-REJECTED        PIC 9(07) VALUE ZERO.
+           05 WS-TOTAL-CAT-CHANGED     PIC 9(07) VALUE ZERO.
+           05 WS-TOTAL-PREFERRED       PIC 9(07) VALUE ZERO.
+           05 WS-TOTAL-REGULAR         PIC 9(07) VALUE ZERO.
+           05 WS-TOTAL-MARGINAL        PIC 9(07) VALUE ZERO.
+           05 WS-TOTAL-DECLINED        PIC 9(07) VALUE ZERO.
+           05 WS-TOTAL-BALANCE         PIC 9(09)V99 VALUE ZERO.
+       77  WS-CUST-BALANCE-N           PIC 9(05)V99.
+       01  WS-CTL-HDR-LINE.
+           05 FILLER                   PIC X(80) VALUE
+              "EXAMPLE2 CONTROL TOTALS".
+       01  WS-CTL-COUNT-LINE.
+           05 FILLER                   PIC X(20) VALUE
+              "RECORDS READ.......".
+           05 WS-CTL-READ              PIC Z,ZZZ,ZZ9.
+           05 FILLER                   PIC X(51) VALUE SPACES.
+       01  WS-CTL-WRITE-LINE.
+           05 FILLER                   PIC X(20) VALUE
+              "RECORDS WRITTEN.....".
+           05 WS-CTL-WRITTEN           PIC Z,ZZZ,ZZ9.
+           05 FILLER                   PIC X(51) VALUE SPACES.
+       01  WS-CTL-REJECT-LINE.
+           05 FILLER                   PIC X(20) VALUE
+              "RECORDS REJECTED....".
+           05 WS-CTL-REJECTED          PIC Z,ZZZ,ZZ9.
+           05 FILLER                   PIC X(51) VALUE SPACES.
+       01  WS-CTL-CATCHG-LINE.
+           05 FILLER                   PIC X(20) VALUE
+              "CATEGORY CHANGES....".
+           05 WS-CTL-CATCHG            PIC Z,ZZZ,ZZ9.
+           05 FILLER                   PIC X(51) VALUE SPACES.
+       01  WS-CTL-CAT-LINE.
+           05 WS-CTL-CAT-LABEL         PIC X(20).
+           05 WS-CTL-CAT-COUNT         PIC Z,ZZZ,ZZ9.
+           05 FILLER                   PIC X(51) VALUE SPACES.
+       01  WS-CTL-BAL-LINE.
+           05 FILLER                   PIC X(20) VALUE
+              "TOTAL BALANCE.......".
+           05 WS-CTL-BALANCE           PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(46) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       A001-INIT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT  OLD-FILE.
+           PERFORM A001A-CHECK-RESTART.
+           IF WS-RESTART-RUN THEN
+               OPEN EXTEND NEW-FILE
+               OPEN EXTEND EXCEPT-FILE
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND CATCHG-FILE
+               OPEN EXTEND BILL-FILE
+           ELSE
+               OPEN OUTPUT NEW-FILE
+               OPEN OUTPUT EXCEPT-FILE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT CATCHG-FILE
+               OPEN OUTPUT BILL-FILE
+           END-IF.
+           OPEN OUTPUT CTL-RPT-FILE.
+           OPEN INPUT  RATE-FILE.
+           IF WS-RESTART-RUN THEN
+               PERFORM A001B-SKIP-PROCESSED-RECORDS
+           END-IF.
+           GO TO A003-GET-CUST-RECORD.
+       A001A-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FS-CKPT = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END SET WS-NORMAL-RUN TO TRUE
+               END-READ
+               IF WS-FS-CKPT = "00" THEN
+                   MOVE CHECKPOINT-COUNT TO WS-RESTART-COUNT
+                   MOVE CHECKPOINT-TOTAL-READ TO WS-TOTAL-READ
+                   MOVE CHECKPOINT-TOTAL-WRITTEN TO WS-TOTAL-WRITTEN
+                   MOVE CHECKPOINT-TOTAL-REJECTED TO WS-TOTAL-REJECTED
+                   MOVE CHECKPOINT-TOTAL-CATCHG
+                       TO WS-TOTAL-CAT-CHANGED
+                   MOVE CHECKPOINT-TOTAL-PREFERRED
+                       TO WS-TOTAL-PREFERRED
+                   MOVE CHECKPOINT-TOTAL-REGULAR TO WS-TOTAL-REGULAR
+                   MOVE CHECKPOINT-TOTAL-MARGINAL
+                       TO WS-TOTAL-MARGINAL
+                   MOVE CHECKPOINT-TOTAL-DECLINED
+                       TO WS-TOTAL-DECLINED
+                   MOVE CHECKPOINT-TOTAL-BALANCE
+                       TO WS-TOTAL-BALANCE
+                   SET WS-RESTART-RUN TO TRUE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               SET WS-NORMAL-RUN TO TRUE
+           END-IF.
+       A001B-SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO WS-SKIP-COUNT.
+           PERFORM A001C-SKIP-ONE-RECORD
+               UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT.
+       A001C-SKIP-ONE-RECORD.
+           READ OLD-FILE INTO WS-CUST-RECORD
+               AT END GO TO A008-TERM.
+           ADD 1 TO WS-SKIP-COUNT.
+       A003-GET-CUST-RECORD.
+           READ OLD-FILE INTO WS-CUST-RECORD
+               AT END GO TO A008-TERM.
+           ADD 1 TO WS-TOTAL-READ.
+       A004-CHECK-LIMIT.
+           MOVE WS-CUST-STATUS TO WS-PRIOR-STATUS.
+           IF WS-CUST-STATUS = "SUSPEND" THEN
+               IF WS-CUST-BALANCE <= WS-CUST-LIMIT THEN
+                   MOVE "ACTIVE" TO WS-CUST-STATUS
+               END-IF
+           ELSE
+               IF WS-CUST-BALANCE GREATER THAN WS-CUST-LIMIT THEN
+                   MOVE "SUSPEND" TO WS-CUST-STATUS
+               END-IF
+           END-IF.
+           IF WS-CUST-STATUS NOT = WS-PRIOR-STATUS THEN
+               PERFORM A004A-WRITE-EXCEPTION
+           END-IF.
+           GO TO A005-CHECK-PMT-HISTORY.
+       A004A-WRITE-EXCEPTION.
+           MOVE WS-CUST-ID      TO WS-EXCEPT-CUST-ID.
+           MOVE WS-CUST-NAME    TO WS-EXCEPT-CUST-NAME.
+           MOVE WS-CUST-BALANCE TO WS-EXCEPT-BALANCE.
+           MOVE WS-CUST-LIMIT   TO WS-EXCEPT-LIMIT.
+           MOVE WS-PRIOR-STATUS TO WS-EXCEPT-OLD-STATUS.
+           MOVE WS-CUST-STATUS  TO WS-EXCEPT-NEW-STATUS.
+           WRITE EXCEPT-RECORD FROM WS-EXCEPT-LINE.
+       A005-CHECK-PMT-HISTORY.
+           MOVE WS-CUST-CATEGORY TO WS-PRIOR-CATEGORY.
+           EVALUATE TRUE
+               WHEN WS-CUST-PAYMENT-HISTORY > .90
+                   MOVE "PREFERRED" TO WS-CUST-CATEGORY
+                   ADD 1 TO WS-TOTAL-PREFERRED
+               WHEN WS-CUST-PAYMENT-HISTORY > .60
+                   MOVE "REGULAR"   TO WS-CUST-CATEGORY
+                   ADD 1 TO WS-TOTAL-REGULAR
+               WHEN WS-CUST-PAYMENT-HISTORY > .30
+                   MOVE "MARGINAL"  TO WS-CUST-CATEGORY
+                   ADD 1 TO WS-TOTAL-MARGINAL
+               WHEN OTHER
+                   MOVE "DECLINED"  TO WS-CUST-CATEGORY
+                   ADD 1 TO WS-TOTAL-DECLINED
+           END-EVALUATE.
+           IF WS-CUST-CATEGORY NOT = WS-PRIOR-CATEGORY
+               AND WS-PRIOR-CATEGORY NOT = SPACES THEN
+               PERFORM A005A-WRITE-CATEGORY-CHANGE
+           END-IF.
+           GO TO A006-SET-RATE.
+       A005A-WRITE-CATEGORY-CHANGE.
+           MOVE WS-CUST-ID          TO WS-CATCHG-CUST-ID.
+           MOVE WS-CUST-NAME        TO WS-CATCHG-CUST-NAME.
+           MOVE WS-PRIOR-CATEGORY   TO WS-CATCHG-OLD-CATEGORY.
+           MOVE WS-CUST-CATEGORY    TO WS-CATCHG-NEW-CATEGORY.
+           WRITE CATCHG-RECORD FROM WS-CATCHG-LINE.
+           ADD 1 TO WS-TOTAL-CAT-CHANGED.
+       A006-SET-RATE.
+           MOVE WS-CUST-CATEGORY TO RATE-CATEGORY.
+           MOVE ZERO TO RATE-EFF-DATE.
+           SET WS-RATE-NOT-FOUND TO TRUE.
+           SET WS-RATE-SCAN-DONE TO TRUE.
+           START RATE-FILE KEY IS NOT LESS THAN RATE-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO WS-RATE-SCAN-DONE-SW
+           END-START.
+           PERFORM A006A-SCAN-RATE-RECORDS
+               UNTIL WS-RATE-SCAN-DONE.
+           GO TO A007-PUT-CUST-RECORD.
+       A006A-SCAN-RATE-RECORDS.
+           READ RATE-FILE NEXT RECORD
+               AT END
+                   SET WS-RATE-SCAN-DONE TO TRUE
+           END-READ.
+           IF NOT WS-RATE-SCAN-DONE THEN
+               IF RATE-CATEGORY NOT = WS-CUST-CATEGORY THEN
+                   SET WS-RATE-SCAN-DONE TO TRUE
+               ELSE
+                   IF RATE-EFF-DATE <= WS-RUN-DATE THEN
+                       MOVE RATE-RATE TO WS-CUST-RATE
+                       SET WS-RATE-FOUND TO TRUE
+                   ELSE
+                       SET WS-RATE-SCAN-DONE TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       A007-PUT-CUST-RECORD.
+           IF WS-RATE-NOT-FOUND THEN
+               PERFORM A007A-WRITE-REJECT
+           ELSE
+               WRITE NEW-RECORD FROM WS-CUST-RECORD
+               ADD 1 TO WS-TOTAL-WRITTEN
+               MOVE WS-CUST-BALANCE TO WS-CUST-BALANCE-N
+               ADD WS-CUST-BALANCE-N TO WS-TOTAL-BALANCE
+               PERFORM A007C-WRITE-BILL-EXTRACT
+           END-IF.
+           DIVIDE WS-TOTAL-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = ZERO THEN
+               PERFORM A007B-WRITE-CHECKPOINT
+           END-IF.
+           GO TO A003-GET-CUST-RECORD.
+       A007B-WRITE-CHECKPOINT.
+           MOVE WS-CUST-ID   TO CHECKPOINT-CUST-ID.
+           MOVE WS-TOTAL-READ         TO CHECKPOINT-COUNT.
+           MOVE WS-TOTAL-READ         TO CHECKPOINT-TOTAL-READ.
+           MOVE WS-TOTAL-WRITTEN      TO CHECKPOINT-TOTAL-WRITTEN.
+           MOVE WS-TOTAL-REJECTED     TO CHECKPOINT-TOTAL-REJECTED.
+           MOVE WS-TOTAL-CAT-CHANGED  TO CHECKPOINT-TOTAL-CATCHG.
+           MOVE WS-TOTAL-PREFERRED    TO CHECKPOINT-TOTAL-PREFERRED.
+           MOVE WS-TOTAL-REGULAR      TO CHECKPOINT-TOTAL-REGULAR.
+           MOVE WS-TOTAL-MARGINAL     TO CHECKPOINT-TOTAL-MARGINAL.
+           MOVE WS-TOTAL-DECLINED     TO CHECKPOINT-TOTAL-DECLINED.
+           MOVE WS-TOTAL-BALANCE      TO CHECKPOINT-TOTAL-BALANCE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       A007C-WRITE-BILL-EXTRACT.
+           MOVE WS-CUST-ID       TO WS-BILL-CUST-ID.
+           MOVE WS-CUST-NAME     TO WS-BILL-CUST-NAME.
+           MOVE WS-CUST-RATE     TO WS-BILL-CUST-RATE.
+           MOVE WS-CUST-CATEGORY TO WS-BILL-CUST-CATEGORY.
+           MOVE WS-CUST-STATUS   TO WS-BILL-CUST-STATUS.
+           WRITE BILL-RECORD FROM WS-BILL-LINE.
+       A007A-WRITE-REJECT.
+           MOVE WS-CUST-ID       TO WS-REJECT-CUST-ID.
+           MOVE WS-CUST-NAME     TO WS-REJECT-CUST-NAME.
+           MOVE WS-CUST-CATEGORY TO WS-REJECT-CATEGORY.
+           WRITE REJECT-RECORD FROM WS-REJECT-LINE.
+           ADD 1 TO WS-TOTAL-REJECTED.
+       A008-TERM.
+           PERFORM A008A-PRINT-CONTROL-TOTALS.
+           PERFORM A008B-CLEAR-CHECKPOINT.
+           CLOSE OLD-FILE.
+           CLOSE NEW-FILE.
+           CLOSE EXCEPT-FILE.
+           CLOSE CTL-RPT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE RATE-FILE.
+           CLOSE CATCHG-FILE.
+           CLOSE BILL-FILE.
+           STOP RUN.
+       A008B-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       A008A-PRINT-CONTROL-TOTALS.
+           WRITE CTL-RPT-RECORD FROM WS-CTL-HDR-LINE.
+           MOVE WS-TOTAL-READ TO WS-CTL-READ.
+           WRITE CTL-RPT-RECORD FROM WS-CTL-COUNT-LINE.
+           MOVE WS-TOTAL-WRITTEN TO WS-CTL-WRITTEN.
+           WRITE CTL-RPT-RECORD FROM WS-CTL-WRITE-LINE.
+           MOVE WS-TOTAL-REJECTED TO WS-CTL-REJECTED.
+           WRITE CTL-RPT-RECORD FROM WS-CTL-REJECT-LINE.
+           MOVE WS-TOTAL-CAT-CHANGED TO WS-CTL-CATCHG.
+           WRITE CTL-RPT-RECORD FROM WS-CTL-CATCHG-LINE.
+           MOVE "PREFERRED CUSTOMERS" TO WS-CTL-CAT-LABEL.
+           MOVE WS-TOTAL-PREFERRED TO WS-CTL-CAT-COUNT.
+           WRITE CTL-RPT-RECORD FROM WS-CTL-CAT-LINE.
+           MOVE "REGULAR CUSTOMERS"   TO WS-CTL-CAT-LABEL.
+           MOVE WS-TOTAL-REGULAR TO WS-CTL-CAT-COUNT.
+           WRITE CTL-RPT-RECORD FROM WS-CTL-CAT-LINE.
+           MOVE "MARGINAL CUSTOMERS"  TO WS-CTL-CAT-LABEL.
+           MOVE WS-TOTAL-MARGINAL TO WS-CTL-CAT-COUNT.
+           WRITE CTL-RPT-RECORD FROM WS-CTL-CAT-LINE.
+           MOVE "DECLINED CUSTOMERS"  TO WS-CTL-CAT-LABEL.
+           MOVE WS-TOTAL-DECLINED TO WS-CTL-CAT-COUNT.
+           WRITE CTL-RPT-RECORD FROM WS-CTL-CAT-LINE.
+           MOVE WS-TOTAL-BALANCE TO WS-CTL-BALANCE.
+           WRITE CTL-RPT-RECORD FROM WS-CTL-BAL-LINE.
